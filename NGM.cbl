@@ -3,7 +3,7 @@
        
        environment division.
        input-output section.
-           select api-response-file assign to "./logs/api_response.dat"
+           select api-response-file assign to api-response-path
                organization is line sequential
                file status is file-status.
 
@@ -38,6 +38,8 @@
            05 api-command   pic x(500).
            05 api-response  pic x(1000).
            05 file-status   pic x(2).
+           05 api-response-path pic x(60)
+               value "./logs/api_response.dat".
 
        01  store.
            05 upgrade-price pic 9(8) value 1000.
@@ -330,6 +332,7 @@
            call "./utils/highscores"
            perform 340-atm.
        500-api-login.
+           perform 591-set-response-path
            move spaces to api-command
            string 'py api.py LOGIN ' delimited size
                function trim(username) delimited size
@@ -342,6 +345,7 @@
            perform 590-read-response.
 
        510-api-getuser.
+           perform 591-set-response-path
            move spaces to api-command
            string 'py api.py GETUSER ' delimited size
                function trim(username) delimited size
@@ -365,6 +369,7 @@
            end-if.
 
        520-api-adduser.
+           perform 591-set-response-path
            move spaces to api-command
            string 'py api.py ADDUSER ' delimited size
                function trim(username) delimited size
@@ -377,6 +382,7 @@
            perform 590-read-response.
 
        530-api-updateuser.
+           perform 591-set-response-path
            display 'Saving to server...' at 1402
            move spaces to api-command
            string 'py api.py UPDATEUSER ' delimited size
@@ -402,6 +408,7 @@
            accept user-input at 1529.
 
        540-api-deposit.
+           perform 591-set-response-path
            move spaces to api-command
            string 'py api.py DEPOSIT ' delimited size
                function trim(username) delimited size
@@ -414,6 +421,7 @@
            perform 590-read-response.
 
        550-api-withdraw.
+           perform 591-set-response-path
            move spaces to api-command
            string 'py api.py WITHDRAW ' delimited size
                function trim(username) delimited size
@@ -425,6 +433,13 @@
            call "C$SLEEP" using 2
            perform 590-read-response.
 
+       591-set-response-path.
+           move spaces to api-response-path
+           string './logs/api_response_' delimited size
+               function trim(username) delimited size
+               '.dat' delimited size
+               into api-response-path.
+
        590-read-response.
            move spaces to api-response
            open input api-response-file
