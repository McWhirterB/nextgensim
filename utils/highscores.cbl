@@ -1,13 +1,13 @@
        identification division.
        program-id. highscores.
-       
+
        environment division.
        input-output section.
-           select api-response-file assign to "./logs/api_response.dat"
+           select api-response-file assign to api-response-path
                              organization is line sequential
                              access is sequential
                              file status is file-status.
-       
+
        data division.
        file section.
            fd api-response-file.
@@ -20,30 +20,92 @@
            05 api-response  pic x(1000).
            05 user-input    pic x(1).
            05 idx           pic 9(2).
-           05 pos           pic 9(3).
+           05 pos           pic 9(4).
            05 disp-bank     pic z(6)9.
-       
+           05 disp-rank     pic zz9.
+           05 disp-page     pic zz9.
+           05 disp-row      pic 9(2).
+           05 rank-num      pic 9(3).
+           05 nav-done      pic x(1) value "N".
+               88 is-nav-done value "Y".
+
+       01  correlation.
+           05 ticket-seq       pic 9(2) value 0.
+           05 ticket-clock     pic 9(8).
+           05 ticket-number    pic 9(10).
+           05 ticket-text      pic x(10).
+           05 retry-count      pic 9(2).
+           05 api-response-path pic x(60)
+               value "./logs/api_response.dat".
+
        01  highscore-table.
            05 hs-entry occurs 9 times.
-               10 hs-name      pic x(8).
+               10 hs-name      pic x(20).
                10 hs-amount    pic 9(7).
 
-       procedure division.
+       01  paging-info.
+           05 page-size       pic 9(2) value 9.
+           05 current-page    pic 9(3) value 1.
+           05 hs-total-count  pic 9(3).
+           05 total-pages     pic 9(3).
+           05 own-rank        pic 9(3).
+           05 own-bank        pic 9(7).
+           05 disp-own-bank   pic z(6)9.
+
+       linkage section.
+       01  hs-username pic x(20).
+
+       procedure division using hs-username.
        000-main.
+           perform 210-page-loop until is-nav-done
+           goback.
+
+       210-page-loop.
            perform 100-load-highscores
            perform 200-display-highscores
-           goback.
+           perform 230-handle-navigation.
 
        100-load-highscores.
+           perform 111-generate-ticket
            move spaces to api-command
-           string 'py api.py HIGHSCORES > nul 2>&1' delimited size
+           string 'py api.py HIGHSCORES ' delimited size
+               function trim(hs-username) delimited size
+               ' ' delimited size
+               current-page delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
                into api-command
            end-string
            call "SYSTEM" using api-command
            call "C$SLEEP" using 2
            perform 110-read-response.
 
+       111-generate-ticket.
+           accept ticket-clock from time
+           add 1 to ticket-seq
+           if ticket-seq > 99
+               move 0 to ticket-seq
+           end-if
+           compute ticket-number = ticket-clock * 100 + ticket-seq
+           move ticket-number to ticket-text
+           move spaces to api-response-path
+           string './logs/api_response_hs_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
        110-read-response.
+           move 0 to retry-count
+           perform 112-attempt-read
+           perform 113-retry-read
+               until api-response(991:10) = ticket-text
+                   or retry-count > 3
+           if api-response(991:10) not = ticket-text
+               move "ERROR:Stale or missing response" to api-response
+           end-if.
+
+       112-attempt-read.
            move spaces to api-response
            open input api-response-file
            if file-status = "00"
@@ -53,74 +115,105 @@
                move "ERROR:Could not read response" to api-response
            end-if.
 
+       113-retry-read.
+           add 1 to retry-count
+           call "C$SLEEP" using 1
+           perform 112-attempt-read.
+
        200-display-highscores.
            display erase screen
-           display '=== TOP 10 RICHEST PLAYERS ===' at 0202
-           display 'Rank  Username      Bank Balance' at 0402
-           display '----  --------      ------------' at 0502
+           display '=== RICHEST PLAYERS ===' at 0202
+           display 'Rank  Username              Bank Balance' at 0402
+           display '----  --------              ------------' at 0502
            if api-response(1:7) = "SUCCESS"
                perform 210-parse-entries
+               perform 240-display-own-rank
+               perform 250-display-page-footer
            else
                display 'Could not load highscores.' at 0702
-           end-if
-           display 'Press any key to continue...' at 1802
-           accept user-input at 1829.
+               display 'Press any key to continue...' at 0902
+               accept user-input at 0929
+               move "Y" to nav-done
+           end-if.
 
        210-parse-entries.
-      *    Response: SUCCESS:HIGHSCORES:NAME____:BANK___:...
-      *    Each entry: 8 char name + : + 7 char bank + : = 17 chars
-      *    First entry starts at position 20
            move 20 to pos
-           perform varying idx from 1 by 1 until idx > 9
-               if api-response(pos:8) not = spaces
-                   move api-response(pos:8) to hs-name(idx)
-                   add 9 to pos
-                   move function numval(api-response(pos:7)) 
-                       to hs-amount(idx)
-                   add 8 to pos
-                   perform 220-display-entry
-               end-if
+           move function numval(api-response(pos:3)) to hs-total-count
+           add 4 to pos
+           move function numval(api-response(pos:3)) to own-rank
+           add 4 to pos
+           move function numval(api-response(pos:7)) to own-bank
+           add 8 to pos
+           compute total-pages = (hs-total-count + page-size - 1)
+               / page-size
+           if total-pages = 0
+               move 1 to total-pages
+           end-if
+           perform varying idx from 1 by 1 until idx > page-size
+               perform 215-parse-one-entry
            end-perform.
 
+       215-parse-one-entry.
+           if api-response(pos:20) not = spaces
+               move api-response(pos:20) to hs-name(idx)
+               add 21 to pos
+               move function numval(api-response(pos:7))
+                   to hs-amount(idx)
+               add 8 to pos
+               perform 220-display-entry
+           else
+               add 29 to pos
+           end-if.
+
        220-display-entry.
+           compute disp-row = idx + 6
+           compute rank-num = ((current-page - 1) * page-size) + idx
+           move rank-num to disp-rank
            move hs-amount(idx) to disp-bank
-           evaluate idx
-               when 1
-                   display '1.    ' at 0702
-                       function trim(hs-name(1)) at 0708
-                       '$' at 0720 disp-bank at 0721
-               when 2
-                   display '2.    ' at 0802
-                       function trim(hs-name(2)) at 0808
-                       '$' at 0820 disp-bank at 0821
-               when 3
-                   display '3.    ' at 0902
-                       function trim(hs-name(3)) at 0908
-                       '$' at 0920 disp-bank at 0921
-               when 4
-                   display '4.    ' at 1002
-                       function trim(hs-name(4)) at 1008
-                       '$' at 1020 disp-bank at 1021
-               when 5
-                   display '5.    ' at 1102
-                       function trim(hs-name(5)) at 1108
-                       '$' at 1120 disp-bank at 1121
-               when 6
-                   display '6.    ' at 1202
-                       function trim(hs-name(6)) at 1208
-                       '$' at 1220 disp-bank at 1221
-               when 7
-                   display '7.    ' at 1302
-                       function trim(hs-name(7)) at 1308
-                       '$' at 1320 disp-bank at 1321
-               when 8
-                   display '8.    ' at 1402
-                       function trim(hs-name(8)) at 1408
-                       '$' at 1420 disp-bank at 1421
-               when 9
-                   display '9.    ' at 1502
-                       function trim(hs-name(9)) at 1508
-                       '$' at 1520 disp-bank at 1521
+           display disp-rank at line disp-row column 2
+           display function trim(hs-name(idx))
+               at line disp-row column 8
+           display '$' at line disp-row column 30
+           display disp-bank at line disp-row column 31.
+
+       240-display-own-rank.
+           if own-rank not = 0
+               move own-rank to disp-rank
+               move own-bank to disp-own-bank
+               display 'Your Rank: ' at 1702
+               display disp-rank at 1714
+               display 'Your Balance: $' at 1720
+               display disp-own-bank at 1736
+           end-if.
+
+       250-display-page-footer.
+           move current-page to disp-page
+           display 'Page ' at 1802
+           display disp-page at 1808
+           display ' of ' at 1811
+           move total-pages to disp-page
+           display disp-page at 1816
+           display 'N) Next  P) Prev  Any Other) Back' at 1902
+           accept user-input at 1902.
+
+       230-handle-navigation.
+           evaluate user-input
+               when 'N'
+               when 'n'
+                   if current-page < total-pages
+                       add 1 to current-page
+                   else
+                       move "Y" to nav-done
+                   end-if
+               when 'P'
+               when 'p'
+                   if current-page > 1
+                       subtract 1 from current-page
+                   else
+                       move "Y" to nav-done
+                   end-if
+               when other
+                   move "Y" to nav-done
            end-evaluate.
 
        end program highscores.
