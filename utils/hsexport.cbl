@@ -0,0 +1,215 @@
+       identification division.
+       program-id. hsexport.
+
+       environment division.
+       input-output section.
+           select api-response-file assign to api-response-path
+                             organization is line sequential
+                             access is sequential
+                             file status is file-status.
+           select hs-report-file assign to
+               "./reports/highscores_report.dat"
+                             organization is line sequential
+                             file status is report-status.
+
+       data division.
+       file section.
+           fd api-response-file.
+           01 api-response-record pic x(1000).
+           fd hs-report-file.
+           01 hs-report-record pic x(40).
+
+       working-storage section.
+       01  local-data.
+           05 file-status    pic x(2).
+           05 report-status  pic x(2).
+           05 api-command    pic x(100).
+           05 api-response   pic x(1000).
+           05 idx            pic 9(2).
+           05 pos            pic 9(4).
+           05 rank-num       pic 9(3).
+           05 export-username pic x(20) value "BATCHEXPORT".
+
+       01  correlation.
+           05 ticket-seq       pic 9(2) value 0.
+           05 ticket-clock     pic 9(8).
+           05 ticket-number    pic 9(10).
+           05 ticket-text      pic x(10).
+           05 retry-count      pic 9(2).
+           05 api-response-path pic x(60)
+               value "./logs/api_response.dat".
+
+       01  highscore-table.
+           05 hs-entry occurs 9 times.
+               10 hs-name      pic x(20).
+               10 hs-amount    pic 9(7).
+
+       01  paging-info.
+           05 page-size       pic 9(2) value 9.
+           05 current-page    pic 9(3) value 1.
+           05 hs-total-count  pic 9(3).
+           05 total-pages     pic 9(3) value 1.
+           05 own-rank        pic 9(3).
+           05 own-bank        pic 9(7).
+
+       01  report-line.
+           05 rpt-rank    pic z(2)9.
+           05 filler1     pic x(2) value spaces.
+           05 rpt-name    pic x(20) value spaces.
+           05 filler2     pic x(2) value spaces.
+           05 rpt-bank    pic z(6)9.
+
+       01  report-timestamp.
+           05 rpt-date    pic 9(8).
+           05 rpt-time    pic 9(8).
+
+       procedure division.
+       000-main.
+           open output hs-report-file
+           if report-status = "00"
+               perform 010-write-header
+               perform 210-export-page-loop
+                   until current-page > total-pages
+               close hs-report-file
+           else
+               display "Could not open highscores report file - "
+                   "make sure ./reports/ exists."
+           end-if
+           stop run.
+
+       010-write-header.
+           accept rpt-date from date yyyymmdd
+           accept rpt-time from time
+           move spaces to hs-report-record
+           string '=== RICHEST PLAYERS - ' delimited size
+               rpt-date delimited size
+               ' ' delimited size
+               rpt-time delimited size
+               ' ===' delimited size
+               into hs-report-record
+           write hs-report-record
+           move spaces to hs-report-record
+           string 'RANK  USERNAME             BANK BALANCE'
+               delimited size into hs-report-record
+           write hs-report-record.
+
+       210-export-page-loop.
+           perform 100-load-highscores
+           perform 220-write-page
+           add 1 to current-page.
+
+       100-load-highscores.
+           perform 111-generate-ticket
+           move spaces to api-command
+           string 'py api.py HIGHSCORES ' delimited size
+               function trim(export-username) delimited size
+               ' ' delimited size
+               current-page delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           end-string
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 110-read-response
+           if api-response(1:7) = "SUCCESS"
+               perform 230-parse-entries
+           else
+               move 0 to total-pages
+           end-if.
+
+       111-generate-ticket.
+           accept ticket-clock from time
+           add 1 to ticket-seq
+           if ticket-seq > 99
+               move 0 to ticket-seq
+           end-if
+           compute ticket-number = ticket-clock * 100 + ticket-seq
+           move ticket-number to ticket-text
+           move spaces to api-response-path
+           string './logs/api_response_hsx_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
+       110-read-response.
+           move 0 to retry-count
+           perform 112-attempt-read
+           perform 113-retry-read
+               until api-response(991:10) = ticket-text
+                   or retry-count > 3
+           if api-response(991:10) not = ticket-text
+               move "ERROR:Stale or missing response" to api-response
+           end-if.
+
+       112-attempt-read.
+           move spaces to api-response
+           open input api-response-file
+           if file-status = "00"
+               read api-response-file into api-response
+               close api-response-file
+           else
+               move "ERROR:Could not read response" to api-response
+           end-if.
+
+       113-retry-read.
+           add 1 to retry-count
+           call "C$SLEEP" using 1
+           perform 112-attempt-read.
+
+       230-parse-entries.
+           move 20 to pos
+           move function numval(api-response(pos:3)) to hs-total-count
+           add 4 to pos
+           move function numval(api-response(pos:3)) to own-rank
+           add 4 to pos
+           move function numval(api-response(pos:7)) to own-bank
+           add 8 to pos
+           compute total-pages = (hs-total-count + page-size - 1)
+               / page-size
+           if total-pages = 0
+               move 1 to total-pages
+           end-if
+           move spaces to hs-entry(1) hs-entry(2) hs-entry(3)
+               hs-entry(4) hs-entry(5) hs-entry(6) hs-entry(7)
+               hs-entry(8) hs-entry(9)
+           perform varying idx from 1 by 1 until idx > page-size
+               perform 235-parse-one-entry
+           end-perform.
+
+       235-parse-one-entry.
+           if api-response(pos:20) not = spaces
+               move api-response(pos:20) to hs-name(idx)
+               add 21 to pos
+               move function numval(api-response(pos:7))
+                   to hs-amount(idx)
+               add 8 to pos
+           else
+               add 29 to pos
+           end-if.
+
+       220-write-page.
+           perform varying idx from 1 by 1 until idx > page-size
+               perform 225-write-one-entry
+           end-perform.
+
+       225-write-one-entry.
+           if hs-name(idx) not = spaces
+               compute rank-num = ((current-page - 1) * page-size)
+                   + idx
+               move spaces to report-line
+               move rank-num to rpt-rank
+               move hs-name(idx) to rpt-name
+               move hs-amount(idx) to rpt-bank
+               move spaces to hs-report-record
+               string rpt-rank delimited size
+                   '  ' delimited size
+                   rpt-name delimited size
+                   ' $' delimited size
+                   rpt-bank delimited size
+                   into hs-report-record
+               write hs-report-record
+           end-if.
+
+       end program hsexport.
