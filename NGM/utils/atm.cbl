@@ -3,16 +3,34 @@
        
        environment division.
        input-output section.
-           select api-response-file assign to 
-           "./NGM/logs/api_response.dat"
+           select api-response-file assign to
+           api-response-path
                              organization is line sequential
                              access is sequential
                              file status is file-status.
-       
+           select pending-file assign to
+           "./NGM/logs/pending_updates.dat"
+                             organization is line sequential
+                             file status is pending-status.
+           select pending-retry-file assign to
+           "./NGM/logs/pending_retry.dat"
+                             organization is line sequential
+                             file status is pending-retry-status.
+           select txn-log-file assign to
+           txn-log-path
+                             organization is line sequential
+                             file status is txn-log-status.
+
        data division.
        file section.
            fd api-response-file.
            01 api-response-record pic x(1000).
+           fd pending-file.
+           01 pending-record pic x(500).
+           fd pending-retry-file.
+           01 pending-retry-record pic x(500).
+           fd txn-log-file.
+           01 txn-log-record pic x(100).
 
        working-storage section.
        01 local-data.
@@ -24,6 +42,37 @@
        01  display.
            05 disp-money pic -(4)9.
            05 disp-bank  pic -(6)9.
+       01  correlation.
+           05 ticket-seq       pic 9(2) value 0.
+           05 ticket-clock     pic 9(8).
+           05 ticket-number    pic 9(10).
+           05 ticket-text      pic x(10).
+           05 retry-count      pic 9(2).
+           05 api-response-path pic x(60)
+               value "./NGM/logs/api_response.dat".
+
+       01  pending.
+           05 pending-status     pic x(2).
+           05 pending-command     pic x(500).
+           05 pending-eof-switch  pic x(1) value "N".
+               88 end-of-pending value "Y".
+           05 pending-retry-status pic x(2).
+           05 replay-before        pic x(500).
+           05 replay-ok-switch     pic x(1) value "N".
+               88 replay-confirmed value "Y".
+           05 replay-tok1          pic x(20).
+           05 replay-tok2          pic x(20).
+           05 replay-tok3          pic x(20).
+           05 replay-username      pic x(20).
+
+       01  txn-log.
+           05 txn-log-status     pic x(2).
+           05 txn-log-path       pic x(60).
+           05 txn-log-line       pic x(100).
+           05 txn-timestamp      pic 9(8).
+           05 txn-direction      pic x(8).
+           05 txn-eof-switch     pic x(1) value "N".
+               88 end-of-txn-log value "Y".
 
        linkage section.
               01 username pic x(20).
@@ -33,6 +82,7 @@
        procedure division using username user-money user-bank.
            perform 300-atm.
          300-atm.
+           perform 596-replay-pending
            display erase screen
            display '=== ATM ===' at 0202
            move user-money to disp-money
@@ -43,12 +93,14 @@
            display '2. Withdraw Money' at 0902
            display '3. View Highscores' at 1002
            display '4. Return to Main Menu' at 1102
+           display '5. View Transaction History' at 1202
            display 'Enter choice: ' at 1402
            accept user-input at 1420
            evaluate user-input
                when '1' perform 341-deposit
                when '2' perform 342-withdraw
                when '3' perform 343-highscores
+               when '5' perform 344-view-history
                when '4' perform goback
                when other perform 300-atm
            end-evaluate.
@@ -75,6 +127,12 @@
                display 'New Wallet: $' at 1102 disp-money at 1120
                move user-bank to disp-bank
                display 'New Bank: $' at 1202 disp-bank at 1215
+               move "DEPOSIT" to txn-direction
+               perform 345-log-transaction
+           else if api-response(1:5) = "ERROR"
+               display 'Server unreachable - queued for later.'
+                   at 1002
+               perform 595-cache-pending
            else
                display 'Deposit failed.' at 1002
            end-if
@@ -104,6 +162,12 @@
                display 'New Wallet: $' at 1102 disp-money at 1120
                move user-bank to disp-bank
                display 'New Bank: $' at 1202 disp-bank at 1215
+               move "WITHDRAW" to txn-direction
+               perform 345-log-transaction
+           else if api-response(1:5) = "ERROR"
+               display 'Server unreachable - queued for later.'
+                   at 1002
+               perform 595-cache-pending
            else
                display 'Withdrawal failed.' at 1002
            end-if
@@ -112,15 +176,72 @@
            perform 300-atm.
 
        343-highscores.
-           call "./NGM/utils/highscores"
+           call "./utils/highscores" using username
            perform 300-atm.
 
+       344-view-history.
+           display erase screen
+           display '=== TRANSACTION HISTORY ===' at 0202
+           display 'Timestamp/Direction/Amount/New Balance' at 0302
+           perform 346-build-txn-log-path
+           move "N" to txn-eof-switch
+           open input txn-log-file
+           if txn-log-status = "00"
+               perform 347-print-txn-lines
+               close txn-log-file
+           else
+               display 'No transactions recorded yet.' at 0502
+           end-if
+           display 'Press any key to continue...' at 1802
+           accept user-input at 1829
+           perform 300-atm.
+
+       345-log-transaction.
+           perform 346-build-txn-log-path
+           accept txn-timestamp from time
+           move spaces to txn-log-line
+           string txn-timestamp delimited size
+               '|' delimited size
+               txn-direction delimited size
+               '|' delimited size
+               transfer-amt delimited size
+               '|' delimited size
+               user-bank delimited size
+               into txn-log-line
+           open extend txn-log-file
+           if txn-log-status = "00"
+               write txn-log-record from txn-log-line
+           end-if
+           close txn-log-file.
+
+       346-build-txn-log-path.
+           move spaces to txn-log-path
+           string './NGM/logs/txn_' delimited size
+               function trim(username) delimited size
+               '.dat' delimited size
+               into txn-log-path.
+
+       347-print-txn-lines.
+           perform 348-read-txn-line
+           perform until end-of-txn-log
+               display txn-log-record
+               perform 348-read-txn-line
+           end-perform.
+
+       348-read-txn-line.
+           read txn-log-file
+               at end move "Y" to txn-eof-switch
+           end-read.
+
        540-api-deposit.
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py DEPOSIT ' delimited size
                function trim(username) delimited size
                ' ' delimited size
                transfer-amt delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
                ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
@@ -128,18 +249,47 @@
            perform 590-read-response.
 
        550-api-withdraw.
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py WITHDRAW ' delimited size
                function trim(username) delimited size
                ' ' delimited size
                transfer-amt delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
                ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
            call "C$SLEEP" using 2
            perform 590-read-response.
 
+       591-generate-ticket.
+           accept ticket-clock from time
+           add 1 to ticket-seq
+           if ticket-seq > 99
+               move 0 to ticket-seq
+           end-if
+           compute ticket-number = ticket-clock * 100 + ticket-seq
+           move ticket-number to ticket-text
+           move spaces to api-response-path
+           string './NGM/logs/api_response_' delimited size
+               function trim(username) delimited size
+               '_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
        590-read-response.
+           move 0 to retry-count
+           perform 592-attempt-read
+           perform 593-retry-read
+               until api-response(991:10) = ticket-text
+                   or retry-count > 3
+           if api-response(991:10) not = ticket-text
+               move "ERROR:Stale or missing response" to api-response
+           end-if.
+
+       592-attempt-read.
            move spaces to api-response
            open input api-response-file
            if file-status = "00"
@@ -147,4 +297,91 @@
                close api-response-file
            else
                move "ERROR:Could not read response" to api-response
+           end-if.
+
+       593-retry-read.
+           add 1 to retry-count
+           call "C$SLEEP" using 1
+           perform 592-attempt-read.
+
+       595-cache-pending.
+           open extend pending-file
+           if pending-status = "00"
+               write pending-record from api-command
+           end-if
+           close pending-file.
+
+       596-replay-pending.
+           move "N" to pending-eof-switch
+           open input pending-file
+           if pending-status = "00"
+               open output pending-retry-file
+               perform 597-replay-next
+                   until end-of-pending
+               close pending-file
+               close pending-retry-file
+               perform 598-requeue-unconfirmed
+           end-if.
+
+       597-replay-next.
+           read pending-file into pending-command
+               at end move "Y" to pending-eof-switch
+           end-read
+           if not end-of-pending
+               perform 599-replay-one
+           end-if.
+
+       598-requeue-unconfirmed.
+           move "N" to pending-eof-switch
+           open input pending-retry-file
+           open output pending-file
+           if pending-retry-status = "00"
+               perform 600-copy-retry-line
+                   until end-of-pending
+           end-if
+           close pending-retry-file
+           close pending-file.
+
+       599-replay-one.
+           call "SYSTEM" using pending-command
+           call "C$SLEEP" using 2
+           perform 601-extract-replay-ticket
+           perform 602-verify-replay
+           if not replay-confirmed
+               write pending-retry-record from pending-command
+           end-if.
+
+       600-copy-retry-line.
+           read pending-retry-file into pending-command
+               at end move "Y" to pending-eof-switch
+           end-read
+           if not end-of-pending
+               write pending-record from pending-command
+           end-if.
+
+       601-extract-replay-ticket.
+           move spaces to replay-before
+           unstring pending-command delimited by ' TICKET '
+               into replay-before ticket-text
+           end-unstring
+           move spaces to replay-tok1 replay-tok2 replay-tok3
+               replay-username
+           unstring replay-before delimited by ' '
+               into replay-tok1 replay-tok2 replay-tok3
+                   replay-username
+           end-unstring
+           move spaces to api-response-path
+           string './NGM/logs/api_response_' delimited size
+               function trim(replay-username) delimited size
+               '_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
+       602-verify-replay.
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               move "Y" to replay-ok-switch
+           else
+               move "N" to replay-ok-switch
            end-if.
\ No newline at end of file
