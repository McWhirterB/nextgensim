@@ -16,15 +16,45 @@
            05  starttime     pic 9(7) value 0.
            05  endtime       pic 9(7) value 0.
            05  time-worked   pic 9(5) value 0.
-       
+
+       01  work-checkpoint.
+           05  work-tick        pic 9(1) value 0.
+           05  work-ticks       pic 9(1) value 3.
+           05  checkpoint-time  pic 9(7) value 0.
+           05  checkpoint-total pic S9(5) value 0.
+           05  checkpoint-earned pic S9(5) value 0.
+           05  checkpoint-gain  pic S9(5) value 0.
+           05  checkpoint-command pic x(500).
+
+       01  career-track-info.
+           05  career-level     pic 9(3) value 0.
+           05  career-rate-num  pic 9(2) value 1.
+           05  career-rate-den  pic 9(2) value 1.
+           05  career-cap-rate  pic 9(4) value 480.
+
        linkage section.
        01  programcall pic 9(1).
        01  dance-step   pic 9(3).
        01  wallet-change pic S9(5).
        01  job-level    pic 9(3).
+       01  username     pic x(20).
+       01  hacking-level pic 9(3).
+       01  security-level pic 9(3).
+       01  user-bank    pic S9(7).
+       01  career-track pic 9(1).
+       01  prestige-count pic 9(3).
+       01  overtime-active pic 9(1).
+       01  hack-shield-count pic 9(2).
+       01  overtime-pass-count pic 9(2).
+       01  stamina pic 9(3).
+       01  last-work-date pic 9(8).
+       01  motd-message pic x(60).
 
        procedure division using programcall dance-step wallet-change
-               job-level.
+               job-level username hacking-level security-level
+               user-bank career-track prestige-count overtime-active
+               hack-shield-count overtime-pass-count stamina
+               last-work-date motd-message.
 
            perform 000-evaluate-programcall.
 
@@ -36,6 +66,9 @@
            display erase screen
            if programcall = 0
                perform nextgensplash
+               if function trim(motd-message) not = spaces
+                   display function trim(motd-message) at 1902
+               end-if
                accept keypress
                goback
            else if programcall = 1
@@ -43,8 +76,14 @@
                goback
            else if programcall = 3
                perform 100-dance
+           else if programcall = 7
+               perform 105-dance-gloom
            else if programcall = 4
                perform 120-hack
+           else if programcall = 5
+               perform 130-hack-failed
+           else if programcall = 6
+               perform 140-levelup
            end-if.
 
            050-random-work.
@@ -59,44 +98,151 @@
               end-if.
 
            100-dance.
-           move dance-step to loop-counter
-           perform varying loop-counter by -1 until loop-counter = 0
+           perform varying loop-counter from dance-step by -1
+               until loop-counter = 0
            perform crabdance1
            call "C$SLEEP" using 1
-           display erase screen 
+           display erase screen
            perform crabdance2
            call "C$SLEEP" using 1
            display erase screen
            end-perform
            goback.
 
+           105-dance-gloom.
+           perform varying loop-counter from dance-step by -1
+               until loop-counter = 0
+           perform gloomwalk1
+           call "C$SLEEP" using 1
+           display erase screen
+           perform gloomwalk2
+           call "C$SLEEP" using 1
+           display erase screen
+           end-perform
+           goback.
+
+           109-select-career.
+              evaluate career-track
+                  when 2
+                      move hacking-level to career-level
+                      move 3 to career-rate-num
+                      move 2 to career-rate-den
+                      move 600 to career-cap-rate
+                  when 3
+                      move security-level to career-level
+                      move 3 to career-rate-num
+                      move 4 to career-rate-den
+                      move 400 to career-cap-rate
+                  when other
+                      move job-level to career-level
+                      move 1 to career-rate-num
+                      move 1 to career-rate-den
+                      move 480 to career-cap-rate
+              end-evaluate
+              if prestige-count > 0
+                  compute career-cap-rate = career-cap-rate
+                       + career-cap-rate * prestige-count / 10
+              end-if
+              if overtime-active = 1
+                  compute career-cap-rate = career-cap-rate * 2
+              end-if.
+
            110-work.
+              perform 109-select-career
               accept starttime from time
-              perform 050-random-work
-              accept keypress at 1540
+              move 0 to checkpoint-total
+              compute max-wallet-change = career-cap-rate
+                   * career-level
+              perform 111-work-tick varying work-tick from 1 by 1
+                  until work-tick > work-ticks
               accept endtime from time
               display erase screen
-              compute max-wallet-change = 480 * job-level
               compute time-worked = (endtime - starttime) / 6000
-              compute wallet-change = (endtime - starttime) / 6000 
-                   * job-level 
-              if wallet-change > max-wallet-change
-                  move max-wallet-change to wallet-change
+              compute checkpoint-earned = (endtime - starttime) / 6000
+                   * career-level * career-rate-num / career-rate-den
+              if checkpoint-earned > max-wallet-change
+                  move max-wallet-change to checkpoint-earned
+              end-if
+              compute wallet-change = checkpoint-earned
+                   - checkpoint-total
+              if wallet-change < 0
+                  move 0 to wallet-change
               end-if
               display "You worked for " at 0202
               display time-worked at 0220
               display "minutes" at 0230
-              display "You earned $" at 0302 
-              display wallet-change at 0314 
+              display "You earned $" at 0302
+              display checkpoint-earned at 0314
               display "dollars on this shift" at 0416
               display "Press any key to continue..." at 0602
               accept keypress
               goback.
 
+           111-work-tick.
+              perform 050-random-work
+              accept keypress at 1540
+              accept checkpoint-time from time
+              compute checkpoint-earned = (checkpoint-time - starttime)
+                   / 6000 * career-level * career-rate-num
+                   / career-rate-den
+              if checkpoint-earned > max-wallet-change
+                  move max-wallet-change to checkpoint-earned
+              end-if
+              compute checkpoint-gain = checkpoint-earned
+                   - checkpoint-total
+              if checkpoint-gain > 0
+                  add checkpoint-gain to user-bank
+                  move checkpoint-earned to checkpoint-total
+                  perform 112-save-checkpoint
+              end-if.
+
+           112-save-checkpoint.
+              move spaces to checkpoint-command
+              string 'py ./NGM/api.py UPDATEUSER ' delimited size
+                  function trim(username) delimited size
+                  ' ' delimited size
+                  user-bank delimited size
+                  ' ' delimited size
+                  hacking-level delimited size
+                  ' ' delimited size
+                  security-level delimited size
+                  ' ' delimited size
+                  job-level delimited size
+                  ' 0 ' delimited size
+                  prestige-count delimited size
+                  ' ' delimited size
+                  hack-shield-count delimited size
+                  ' ' delimited size
+                  overtime-pass-count delimited size
+                  ' ' delimited size
+                  stamina delimited size
+                  ' ' delimited size
+                  last-work-date delimited size
+                  ' > nul 2>&1' delimited size
+                  into checkpoint-command
+              call "SYSTEM" using checkpoint-command.
+
            120-hack.
              perform hacking
              accept keypress at 1540
              goback.
+
+           130-hack-failed.
+             perform hack-failed
+             accept keypress at 1540
+             goback.
+
+           140-levelup.
+           perform varying loop-counter from dance-step by -1
+               until loop-counter = 0
+           perform levelupframe1
+           call "C$SLEEP" using 1
+           display erase screen
+           perform levelupframe2
+           call "C$SLEEP" using 1
+           display erase screen
+           end-perform
+           goback.
        
            nextgensplash.
            display "                             $$    $$         ", 
@@ -211,11 +357,31 @@
            display "|                 /   \         |    | |          |" 
            display "|               o-----o         |____|_|          |" 
            display "===================================================" 
-           display "|              HACK SUCCESSFUL                    |" 
-           display "|    $500 dollars has been added to your bank     |" 
-           display "|        Press any key to Continue                |" 
-           display "|                                                 |" 
-           display "===================================================" 
+           display "|              HACK SUCCESSFUL                    |"
+           display "|    $500 dollars has been added to your bank     |"
+           display "|        Press any key to Continue                |"
+           display "|                                                 |"
+           display "==================================================="
+           .
+
+           hack-failed.
+           display "==================================================="
+           display "|                   __           ____             |"
+           display "|                  /__\__       |    |\           |"
+           display "|              __ |x=x=|        |ATM | |          |"
+           display "|             /  /\\__/         |____|_|          |"
+           display "|            | $|\_\|   -       | !! | |          |"
+           display "|            \__/   |   --      |    | |          |"
+           display "|                   |   -       | X  | |          |"
+           display "|                  / \          |    | |          |"
+           display "|                 /   \         |    | |          |"
+           display "|               o-----o         |____|_|          |"
+           display "==================================================="
+           display "|              HACK UNSUCCESSFUL                  |"
+           display "|    Security held - your $500 was not refunded   |"
+           display "|        Press any key to Continue                |"
+           display "|                                                 |"
+           display "==================================================="
            .
 
            crabdance1.
@@ -255,8 +421,57 @@
            display " $      $$$                $$$       $             " 
            display "       $                      $                    " 
            display "      $                        $                   " 
-           display "  The Crabs Carry Away Funds/debt in your Wallet   " 
+           display "  The Crabs Carry Away Funds/debt in your Wallet   "
            .
-        
-       
+
+           gloomwalk1.
+           display "                     ......                       "
+           display "                    .      .                      "
+           display "                    .  --  .                      "
+           display "                     .    .                       "
+           display "                      |  |                        "
+           display "                     /|  |                        "
+           display "                      |  |\                       "
+           display "                     /    \                       "
+           display "                     |    |                       "
+           display "                    /      \                      "
+           display "                                                   "
+           display "         . . . the shift ends in the red . . .    "
+           .
+
+           gloomwalk2.
+           display "                     ......                       "
+           display "                    .      .                      "
+           display "                    .  --  .                      "
+           display "                     .    .                       "
+           display "                       |  |                       "
+           display "                       |  |/                      "
+           display "                      /|  |                       "
+           display "                      \    \                      "
+           display "                       |    |                     "
+           display "                       \      \                   "
+           display "                                                   "
+           display "         . . . the shift ends in the red . . .    "
+           .
+
+           levelupframe1.
+           display "==================================================="
+           display "|                 *    LEVEL UP!    *             |"
+           display "|                      \   |   /                  |"
+           display "|                  --    \o/    --                |"
+           display "|                      /  |  \                    |"
+           display "|                        / \                      |"
+           display "==================================================="
+           .
+
+           levelupframe2.
+           display "==================================================="
+           display "|                *     LEVEL UP!     *            |"
+           display "|                       |    \                    |"
+           display "|                  --    \o/    --                |"
+           display "|                       /  \   |                  |"
+           display "|                          \                      |"
+           display "==================================================="
+           .
+
        end program imagedisplay.
\ No newline at end of file
