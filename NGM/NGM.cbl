@@ -3,15 +3,45 @@
        
        environment division.
        input-output section.
-           select api-response-file assign to 
-               "./NGM/logs/api_response.dat"
+           select api-response-file assign to
+               api-response-path
                organization is line sequential
                file status is file-status.
+           select hack-log-file assign to
+               "./NGM/logs/hack_log.dat"
+               organization is line sequential
+               file status is hack-log-status.
+           select pending-file assign to
+               "./NGM/logs/pending_updates.dat"
+               organization is line sequential
+               file status is pending-status.
+           select pending-retry-file assign to
+               "./NGM/logs/pending_retry.dat"
+               organization is line sequential
+               file status is pending-retry-status.
+           select session-log-file assign to
+               session-log-path
+               organization is line sequential
+               file status is session-log-status.
+           select batch-input-file assign to
+               batch-input-path
+               organization is line sequential
+               file status is batch-input-status.
 
        data division.
        file section.
            fd api-response-file.
            01 api-response-record pic x(1000).
+           fd hack-log-file.
+           01 hack-log-record pic x(100).
+           fd pending-file.
+           01 pending-record pic x(500).
+           fd pending-retry-file.
+           01 pending-retry-record pic x(500).
+           fd session-log-file.
+           01 session-log-record pic x(150).
+           fd batch-input-file.
+           01 batch-input-record pic x(80).
 
        working-storage section.
        01  gamedata.
@@ -22,12 +52,18 @@
            05 user-bank     pic S9(7) value 0.
            05 transfer-amt  pic 9(5) value 0.
            05 dance-step    pic 9(3) value 6.
-       
+           05 career-track  pic 9(1) value 1.
+               88 management-track value 1.
+               88 hacker-track     value 2.
+               88 security-track   value 3.
+           05 overtime-active pic 9(1) value 0.
+
        01  stats.
            05 hacking-level   pic 9(3) value 1.
            05 security-level  pic 9(3) value 1.
            05 job-level       pic 9(3) value 1.
            05 hack-count      pic 9(3) value 0.
+           05 prestige-count  pic 9(3) value 0.
        
        01  login.
            05 username      pic x(20).
@@ -36,21 +72,129 @@
                88 logged-in value "LI".
                88 guest-mode value "GM".
 
+       01  password-change.
+           05 old-password     pic x(20).
+           05 new-password     pic x(20).
+           05 recovery-username pic x(20).
+
        01  api.
            05 api-command   pic x(500).
            05 api-response  pic x(1000).
            05 file-status   pic x(2).
            05 target-name    pic x(20).
+           05 target-hack-level pic 9(3) value 0.
+           05 target-sec-level  pic 9(3) value 0.
+
+       01  hack-log.
+           05 hack-log-status  pic x(2).
+           05 hack-log-line    pic x(100).
+           05 hack-timestamp   pic 9(8).
+           05 hack-outcome     pic x(7).
+
+       01  career-log.
+           05 session-log-status pic x(2).
+           05 session-log-path   pic x(60).
+           05 session-log-line   pic x(150).
+           05 log-date           pic 9(8).
+           05 log-time           pic 9(8).
+
+       01  correlation.
+           05 ticket-seq       pic 9(2) value 0.
+           05 ticket-clock     pic 9(8).
+           05 ticket-number    pic 9(10).
+           05 ticket-text      pic x(10).
+           05 retry-count      pic 9(2).
+           05 api-response-path pic x(60)
+               value "./NGM/logs/api_response.dat".
+
+       01  pending.
+           05 pending-status     pic x(2).
+           05 pending-command     pic x(500).
+           05 pending-eof-switch  pic x(1) value "N".
+               88 end-of-pending value "Y".
+           05 pending-retry-status pic x(2).
+           05 replay-before        pic x(500).
+           05 replay-ok-switch     pic x(1) value "N".
+               88 replay-confirmed value "Y".
+           05 replay-tok1          pic x(20).
+           05 replay-tok2          pic x(20).
+           05 replay-tok3          pic x(20).
+           05 replay-username      pic x(20).
+
+       01  validation.
+           05 validate-field   pic x(20).
+           05 validate-ok      pic x(1).
+               88 is-valid-field value "Y".
+           05 validate-idx     pic 9(2).
+           05 validate-seen-space pic x(1).
+               88 has-seen-space value "Y".
+
+       01  batch.
+           05 batch-input-status  pic x(2).
+           05 batch-input-path    pic x(60) value spaces.
+           05 batch-input-line    pic x(80).
+           05 batch-mode-switch   pic x(1) value "N".
+               88 is-batch-mode value "Y".
+           05 batch-eof-switch    pic x(1) value "N".
+               88 end-of-batch value "Y".
+           05 command-line-arg    pic x(80).
+
+       01  motd.
+           05 motd-text         pic x(60) value spaces.
+
+       01  login-streak.
+           05 last-login-date    pic 9(8) value 0.
+           05 today-date         pic 9(8).
+           05 days-since-login   pic S9(5).
+           05 streak-bonus       pic S9(5) value 0.
+           05 interest-rate      pic 9(2) value 2.
+           05 interest-earned    pic S9(7) value 0.
+
+       01  session-summary.
+           05 session-start-money pic S9(5) value 0.
+           05 session-start-bank  pic S9(7) value 0.
+           05 session-money-delta pic S9(5) value 0.
+           05 session-bank-delta  pic S9(7) value 0.
+           05 disp-delta-money    pic -(4)9.
+           05 disp-delta-bank     pic -(6)9.
 
        01  game-store.
            05 upgrade-price pic 9(8) value 1000.
            05 total-level   pic 9(3) value 3.
+           05 prestige-threshold pic 9(3) value 30.
+           05 hack-shield-price    pic 9(5) value 250.
+           05 overtime-pass-price  pic 9(5) value 150.
+
+       01  inventory.
+           05 hack-shield-count    pic 9(2) value 0.
+               88 has-hack-shield value 1 thru 99.
+           05 overtime-pass-count  pic 9(2) value 0.
+               88 has-overtime-pass value 1 thru 99.
+
+       01  stamina-info.
+           05 stamina              pic 9(3) value 100.
+           05 max-stamina          pic 9(3) value 100.
+           05 stamina-cost         pic 9(3) value 20.
+           05 stamina-regen-rate   pic 9(3) value 25.
+           05 last-work-date       pic 9(8) value 0.
+           05 days-since-work      pic S9(5).
 
        01  game-display.
            05 disp-money pic -(4)9.
            05 disp-bank  pic -(6)9.
            05 disp-price pic z(7)9.
            05 disp-level pic z(2)9.
+           05 upgrade-name   pic x(20).
+           05 confirm-answer pic x(1).
+           05 respec-from       pic x(1).
+           05 respec-to         pic x(1).
+           05 respec-from-level pic 9(3) value 0.
+           05 respec-refund     pic 9(8) value 0.
+
+       01  net-worth-info.
+           05 net-worth           pic S9(8) value 0.
+           05 disp-worth          pic -(7)9.
+           05 money-warn-threshold pic 9(5) value 90000.
 
        procedure division.
        
@@ -64,27 +208,103 @@
            move 0 to user-money user-bank
            move 0 to user-money
            move 1 to hacking-level security-level job-level
+           move 0 to hack-count prestige-count hack-shield-count
+           move 0 to overtime-pass-count last-work-date
+           move 0 to last-login-date
+           move max-stamina to stamina
            move spaces to programcall username userpass
-           move "NL" to login-status.
+           move "NL" to login-status
+           perform 015-init-batch-mode.
+
+       015-init-batch-mode.
+           move spaces to command-line-arg
+           accept command-line-arg from command-line
+           if command-line-arg(1:10) = "BATCHFILE="
+               move command-line-arg(11:50) to batch-input-path
+               open input batch-input-file
+               if batch-input-status = "00"
+                   move "Y" to batch-mode-switch
+               end-if
+           end-if.
+
+       700-get-input.
+           move spaces to batch-input-line
+           read batch-input-file into batch-input-line
+               at end
+                   move "Y" to batch-eof-switch
+                   move "6" to batch-input-line
+           end-read
+           display function trim(batch-input-line).
+
+       900-validate-alnum.
+           move "Y" to validate-ok
+           move "N" to validate-seen-space
+           move 1 to validate-idx
+           perform 901-check-char until validate-idx > 20.
+
+       901-check-char.
+           if validate-field(validate-idx:1) = space
+               move "Y" to validate-seen-space
+           else
+               if has-seen-space
+                   move "N" to validate-ok
+               end-if
+               if (validate-field(validate-idx:1) < "A" or
+                       validate-field(validate-idx:1) > "Z")
+                   and (validate-field(validate-idx:1) < "a" or
+                       validate-field(validate-idx:1) > "z")
+                   and (validate-field(validate-idx:1) < "0" or
+                       validate-field(validate-idx:1) > "9")
+                   move "N" to validate-ok
+               end-if
+           end-if
+           add 1 to validate-idx.
 
        100-welcome-screen.
            display erase screen
+           perform 101-api-motd
            move 0 to programcall
-           call "./NGM/utils/imagedisplay" using programcall 
-               dance-step
+           call "./NGM/utils/imagedisplay" using programcall
+               dance-step wallet-change job-level username
+               hacking-level security-level user-bank career-track
+               prestige-count overtime-active hack-shield-count
+               overtime-pass-count stamina last-work-date motd-text
            perform 110-login-menu.
 
+       101-api-motd.
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py MOTD TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               move api-response(15:60) to motd-text
+           else
+               move spaces to motd-text
+           end-if.
+
        110-login-menu.
            display erase screen
            display '1. Login as Existing Player' at 0202
            display '2. Register as New Player' at 0302
            display '3. Play as Guest' at 0402
+           display '4. Forgot Password' at 0502
            display 'Enter number to continue: ' at 0802
-           accept user-input at 0830
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:1) to user-input
+           else
+               accept user-input at 0830
+           end-if
            evaluate user-input
                when '1' perform 120-login-screen
                when '2' perform 130-register-screen
                when '3' perform 140-guest-login
+               when '4' perform 125-forgot-password
                when other perform 110-login-menu
            end-evaluate.
 
@@ -92,9 +312,45 @@
            display erase screen
            display 'LOGIN' at 0102
            display 'Enter Username: ' at 0302
-           accept username at 0320
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:20) to username
+           else
+               accept username at 0320
+           end-if
+           move username to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Usernames may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0629
+               end-if
+               perform 120-login-screen
+           end-if
            display 'Enter Password: ' at 0402
-           accept userpass at 0420
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:20) to userpass
+           else
+               accept userpass at 0420 with no echo
+           end-if
+           move userpass to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Passwords may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0629
+               end-if
+               perform 120-login-screen
+           end-if
            display "Connecting to server..." at 0602
            perform 500-api-login
            if api-response(1:7) = "SUCCESS"
@@ -102,27 +358,93 @@
                display "Login successful!" at 0702
                display "Loading your stats..." at 0802
                perform 510-api-getuser
-               accept user-input at 0929
+               perform 160-snapshot-session-start
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0929
+               end-if
                perform 200-main-menu
            else
                display "Login failed. Invalid credentials." at 0702
                display "Press any key to continue..." at 0902
-               accept user-input at 0929
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0929
+               end-if
                perform 110-login-menu
            end-if.
 
+       125-forgot-password.
+           display erase screen
+           display 'FORGOT PASSWORD' at 0102
+           display 'Enter your Username: ' at 0302
+           accept recovery-username at 0325
+           move recovery-username to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Usernames may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               accept user-input at 0629
+               perform 125-forgot-password
+           end-if
+           display 'Enter New Password: ' at 0402
+           accept new-password at 0424 with no echo
+           move new-password to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Passwords may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               accept user-input at 0629
+               perform 125-forgot-password
+           end-if
+           display "Updating password..." at 0602
+           perform 521-api-resetpass
+           if api-response(1:7) = "SUCCESS"
+               display "Password updated - you can log in now."
+                   at 0702
+           else
+               display "Could not reset password for that user."
+                   at 0702
+           end-if
+           display 'Press any key to continue...' at 0902
+           accept user-input at 0929
+           perform 110-login-menu.
+
        130-register-screen.
            display erase screen
            display 'REGISTER NEW ACCOUNT' at 0102
            display 'Enter Desired Username: ' at 0302
            accept username at 0330
+           move username to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Usernames may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               accept user-input at 0629
+               perform 130-register-screen
+           end-if
            display 'Enter Desired Password: ' at 0402
-           accept userpass at 0430
+           accept userpass at 0430 with no echo
+           move userpass to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Passwords may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               accept user-input at 0629
+               perform 130-register-screen
+           end-if
            display "Creating account..." at 0602
            perform 520-api-adduser
            if api-response(1:7) = "SUCCESS"
                move "LI" to login-status
                display "Registration successful!" at 0702
+               perform 160-snapshot-session-start
                accept user-input at 0829
                perform 200-main-menu
            else
@@ -137,13 +459,89 @@
            move "Guest" to username
            move 1000 to user-money
            move "GM" to login-status
+           perform 160-snapshot-session-start
            perform 200-main-menu.
 
+       160-snapshot-session-start.
+           move user-money to session-start-money
+           move user-bank to session-start-bank
+           perform 165-build-session-log-path
+           perform 166-log-session-start.
+
+       165-build-session-log-path.
+           move spaces to session-log-path
+           string './NGM/logs/career_' delimited size
+               function trim(username) delimited size
+               '.dat' delimited size
+               into session-log-path.
+
+       166-log-session-start.
+           accept log-date from date yyyymmdd
+           accept log-time from time
+           move spaces to session-log-line
+           string 'START' delimited size
+               '|' delimited size
+               function trim(username) delimited size
+               '|' delimited size
+               log-date delimited size
+               '|' delimited size
+               log-time delimited size
+               '|' delimited size
+               job-level delimited size
+               '|' delimited size
+               hacking-level delimited size
+               '|' delimited size
+               security-level delimited size
+               '|' delimited size
+               user-money delimited size
+               '|' delimited size
+               user-bank delimited size
+               into session-log-line
+           open extend session-log-file
+           if session-log-status = "00"
+               write session-log-record from session-log-line
+           end-if
+           close session-log-file.
+
+       167-log-session-end.
+           perform 165-build-session-log-path
+           accept log-date from date yyyymmdd
+           accept log-time from time
+           move spaces to session-log-line
+           string 'END' delimited size
+               '|' delimited size
+               function trim(username) delimited size
+               '|' delimited size
+               log-date delimited size
+               '|' delimited size
+               log-time delimited size
+               '|' delimited size
+               job-level delimited size
+               '|' delimited size
+               hacking-level delimited size
+               '|' delimited size
+               security-level delimited size
+               '|' delimited size
+               user-money delimited size
+               '|' delimited size
+               user-bank delimited size
+               into session-log-line
+           open extend session-log-file
+           if session-log-status = "00"
+               write session-log-record from session-log-line
+           end-if
+           close session-log-file.
+
        200-main-menu.
            display erase screen
            display 'Welcome: ' at 0202 username at 0212
            move user-money to disp-money
            display 'Wallet: $' at 0302 disp-money at 0312
+           move user-bank to disp-bank
+           display 'Bank: $' at 0402 disp-bank at 0412
+           compute net-worth = user-money + user-bank
+           move net-worth to disp-worth
+           display 'Net Worth: $' at 0502 disp-worth at 0517
            display 'Stats' at 0230
            move job-level to disp-level
            display 'Job Level:' at 0330 disp-level at 0345
@@ -151,17 +549,31 @@
            display 'Hacking Level:' at 0430 disp-level at 0448
            move security-level to disp-level
            display 'Security Level:' at 0530 disp-level at 0549
+           if user-money >= money-warn-threshold
+               display 'WARNING: Wallet nearing its limit - bank it!'
+                   at 0602
+           end-if
            display '1. Go to Work (Earn Money)' at 0702
            display '2. Event (Cost $100)' at 0802
            display '3. Store (Buy Upgrades)' at 0902
            display '4. Hacking Attempt (Cost $500)' at 1002
            display '5. ATM (Deposit/Withdraw/Highscores)' at 1102
            display '6. Exit' at 1202
+           display '7. Logout' at 1302
            if guest-mode
                display "Login required for features 4 & 5" at 1402
+               display "8. Register this session" at 1502
+           else
+               display "8. Change Password" at 1502
+           end-if
+           display "9. View Highscores" at 1602
+           display 'Enter number to continue: ' at 1702
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:1) to user-input
+           else
+               accept user-input at 1729
            end-if
-           display 'Enter number to continue: ' at 1602
-           accept user-input at 1630
            perform 210-main-nav.
 
        210-main-nav.
@@ -173,14 +585,150 @@
                when '4' perform 330-hacking
                when '5' perform 340-atm
                when '6' perform 999-exit
+               when '7' perform 220-logout
+               when '8'
+                   if guest-mode
+                       perform 150-convert-guest
+                   else
+                       perform 230-change-password
+                   end-if
+               when '9' perform 345-view-highscores
                when other perform 200-main-menu
            end-evaluate.
 
+       345-view-highscores.
+           call './utils/highscores' using username
+           perform 200-main-menu.
+
+       220-logout.
+           perform 010-init
+           perform 110-login-menu.
+
+       230-change-password.
+           display erase screen
+           display 'CHANGE PASSWORD' at 0102
+           display 'Enter Current Password: ' at 0302
+           accept old-password at 0328 with no echo
+           if function trim(old-password) not = function trim(userpass)
+               display 'Current password is incorrect.' at 0502
+               accept user-input at 0529
+               perform 200-main-menu
+           end-if
+           display 'Enter New Password: ' at 0402
+           accept new-password at 0424 with no echo
+           move new-password to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Passwords may only contain letters and"
+                   at 0502
+               display "digits. Please try again." at 0602
+               accept user-input at 0629
+               perform 230-change-password
+           end-if
+           perform 522-api-changepass
+           if api-response(1:7) = "SUCCESS"
+               move new-password to userpass
+               display 'Password changed successfully.' at 0602
+           else
+               display 'Could not change password.' at 0602
+           end-if
+           display 'Press any key to continue...' at 0902
+           accept user-input at 0929
+           perform 200-main-menu.
+
+       150-convert-guest.
+           if guest-mode
+               display erase screen
+               display 'REGISTER THIS SESSION' at 0102
+               display 'Enter Desired Username: ' at 0302
+               accept username at 0330
+               move username to validate-field
+               perform 900-validate-alnum
+               if not is-valid-field
+                   display "Usernames may only contain letters and"
+                       at 0502
+                   display "digits. Please try again." at 0602
+                   accept user-input at 0629
+                   perform 150-convert-guest
+               end-if
+               display 'Enter Desired Password: ' at 0402
+               accept userpass at 0430 with no echo
+               move userpass to validate-field
+               perform 900-validate-alnum
+               if not is-valid-field
+                   display "Passwords may only contain letters and"
+                       at 0502
+                   display "digits. Please try again." at 0602
+                   accept user-input at 0629
+                   perform 150-convert-guest
+               end-if
+               display "Creating account..." at 0602
+               perform 520-api-adduser
+               if api-response(1:7) = "SUCCESS"
+                   move "LI" to login-status
+                   display
+                       "Account created - your session carries over!"
+                       at 0702
+                   perform 530-api-updateuser
+               else
+                   display "Registration failed." at 0702
+                   display "Username may already exist." at 0802
+                   display "Press any key to continue..." at 1002
+                   accept user-input at 1029
+               end-if
+           end-if
+           perform 200-main-menu.
+
        300-go-to-work.
+           display erase screen
+           if stamina < stamina-cost
+               display "You're too exhausted for another shift." at 0202
+               display "Stamina regenerates daily - come back" at 0302
+               display "after you've rested." at 0402
+               display "Press any key to continue..." at 0602
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0629
+               end-if
+               perform 200-main-menu
+           end-if
+           display "Work which career track today?" at 0202
+           display "1. Management (Job Level)" at 0402
+           display "2. Hacker (Hacking Level)" at 0502
+           display "3. Security (Security Level)" at 0602
+           display "Enter number: " at 0802
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:1) to user-input
+           else
+               accept user-input at 0817
+           end-if
+           evaluate user-input
+               when '1' move 1 to career-track
+               when '2' move 2 to career-track
+               when '3' move 3 to career-track
+               when other move 1 to career-track
+           end-evaluate
+           move 0 to overtime-active
+           if has-overtime-pass
+               subtract 1 from overtime-pass-count
+               move 1 to overtime-active
+               display "Overtime Pass used - cap raised for" at 0902
+               display "this shift!" at 1002
+           end-if
+           subtract stamina-cost from stamina
+           accept last-work-date from date yyyymmdd
            move 1 to programcall
-           call "./NGM/utils/imagedisplay" using programcall 
-               dance-step wallet-change job-level
+           call "./NGM/utils/imagedisplay" using programcall
+               dance-step wallet-change job-level username
+               hacking-level security-level user-bank career-track
+               prestige-count overtime-active hack-shield-count
+               overtime-pass-count stamina last-work-date
            add wallet-change to user-money
+           if logged-in
+               perform 530-api-updateuser
+           end-if
            perform 200-main-menu.
 
        310-event.
@@ -191,7 +739,7 @@
                perform 200-main-menu
            else
                subtract 100 from user-money
-               call './NGM/utils/event' using wallet-change
+               call './NGM/utils/event' using wallet-change username
                add wallet-change to user-money
                perform 200-main-menu
            end-if.
@@ -209,18 +757,79 @@
            display "1. Increase Job Level" at 0602
            display "2. Increase Hacking Level" at 0702
            display "3. Increase Security Level" at 0802
-           display "4. Return to Main Menu" at 0902
-           display 'Enter number to continue: ' at 1102
-           accept user-input at 1130
+           display "4. Respec (Move a level between stats)" at 0902
+           if total-level >= prestige-threshold
+               display "5. Prestige (Reset levels for a bonus)"
+                   at 1002
+           end-if
+           display "6. Return to Main Menu" at 1102
+           move hack-shield-price to disp-price
+           display "7. Buy Hack Shield ($" at 1202 disp-price at 1224
+           display "- blocks next hack)" at 1232
+           move overtime-pass-price to disp-price
+           display "8. Buy Overtime Pass ($" at 1302 disp-price
+               at 1326
+           display "- raises one shift's cap)" at 1334
+           display 'Enter number to continue: ' at 1502
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:1) to user-input
+           else
+               accept user-input at 1530
+           end-if
            perform 321-store-purchase.
 
        321-store-purchase.
-           if user-input = '4'
+           if user-input = '6'
                perform 200-main-menu
            end-if
+           if user-input = '5'
+               perform 322-prestige-reset
+               perform 320-store
+           end-if
+           if user-input = '4'
+               perform 323-respec
+               perform 320-store
+           end-if
+           if user-input = '7'
+               perform 324-buy-hack-shield
+               perform 320-store
+           end-if
+           if user-input = '8'
+               perform 327-buy-overtime-pass
+               perform 320-store
+           end-if
+           if user-input not = '1' and user-input not = '2'
+                   and user-input not = '3'
+               perform 320-store
+           end-if
            if user-money < upgrade-price
-               display 'Not enough money in wallet.' at 1302
-               accept user-input at 1130
+               display 'Not enough money in wallet.' at 1602
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 1630
+               end-if
+               perform 320-store
+           end-if
+           evaluate user-input
+               when '1' move 'Job Level' to upgrade-name
+               when '2' move 'Hacking Level' to upgrade-name
+               when '3' move 'Security Level' to upgrade-name
+           end-evaluate
+           move upgrade-price to disp-price
+           display erase screen
+           display 'Confirm purchase of ' at 0202
+               upgrade-name at 0223
+           display 'for $' at 0302 disp-price at 0308
+           display 'Y/N: ' at 0402
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:1) to confirm-answer
+           else
+               accept confirm-answer at 0407
+           end-if
+           if confirm-answer not = 'Y' and confirm-answer not = 'y'
                perform 320-store
            end-if
            subtract upgrade-price from user-money
@@ -228,43 +837,269 @@
                when '1' add 1 to job-level
                when '2' add 1 to hacking-level
                when '3' add 1 to security-level
-               when other perform 320-store
            end-evaluate
            if logged-in
                perform 530-api-updateuser
            end-if
+           move 6 to programcall
+           call "./NGM/utils/imagedisplay" using programcall dance-step
            perform 320-store.
 
+       322-prestige-reset.
+           if total-level < prestige-threshold
+               display "Levels not high enough to prestige yet."
+                   at 1702
+               accept user-input at 1730
+           else
+               move 1 to job-level hacking-level security-level
+               add 1 to prestige-count
+               display "Prestige! Levels reset - permanent bonus"
+                   at 1702
+               display "applies to future earnings and defense."
+                   at 1802
+               accept user-input at 1830
+               if logged-in
+                   perform 530-api-updateuser
+               end-if
+           end-if.
+
+       323-respec.
+           display erase screen
+           display "Respec: move 1 level between stats" at 0202
+           display "1. Job Level" at 0402
+           display "2. Hacking Level" at 0502
+           display "3. Security Level" at 0602
+           display "Move a level FROM which stat: " at 0802
+           accept respec-from at 0834
+           display "Move a level TO which stat: " at 0902
+           accept respec-to at 0930
+           if respec-from = respec-to
+               display "Source and target must differ." at 1102
+               accept user-input at 1129
+           else
+               move 0 to respec-from-level
+               evaluate respec-from
+                   when '1' move job-level to respec-from-level
+                   when '2' move hacking-level to respec-from-level
+                   when '3' move security-level to respec-from-level
+               end-evaluate
+               if respec-from-level <= 1
+                   display "That stat is already at its minimum."
+                       at 1102
+                   accept user-input at 1129
+               else
+                   compute respec-refund = upgrade-price / 2
+                   evaluate respec-from
+                       when '1' subtract 1 from job-level
+                       when '2' subtract 1 from hacking-level
+                       when '3' subtract 1 from security-level
+                   end-evaluate
+                   evaluate respec-to
+                       when '1' add 1 to job-level
+                       when '2' add 1 to hacking-level
+                       when '3' add 1 to security-level
+                       when other
+                           evaluate respec-from
+                               when '1' add 1 to job-level
+                               when '2' add 1 to hacking-level
+                               when '3' add 1 to security-level
+                           end-evaluate
+                           move 0 to respec-refund
+                   end-evaluate
+                   add respec-refund to user-money
+                   move respec-refund to disp-price
+                   display "Refunded $" at 1102 disp-price at 1113
+                   display "Press any key to continue..." at 1202
+                   accept user-input at 1229
+                   if logged-in
+                       perform 530-api-updateuser
+                   end-if
+               end-if
+           end-if.
+
+       324-buy-hack-shield.
+           if user-money < hack-shield-price
+               display 'Not enough money in wallet.' at 1702
+               accept user-input at 1730
+           else
+               subtract hack-shield-price from user-money
+               add 1 to hack-shield-count
+               display "Bought a Hack Shield - it will block" at 1702
+               display "the next hack attempt against you." at 1802
+               accept user-input at 1829
+               if logged-in
+                   perform 530-api-updateuser
+               end-if
+           end-if.
+
+       327-buy-overtime-pass.
+           if user-money < overtime-pass-price
+               display 'Not enough money in wallet.' at 1702
+               accept user-input at 1730
+           else
+               subtract overtime-pass-price from user-money
+               add 1 to overtime-pass-count
+               display "Bought an Overtime Pass - your next" at 1702
+               display "work shift gets a raised earnings cap." at 1802
+               accept user-input at 1829
+               if logged-in
+                   perform 530-api-updateuser
+               end-if
+           end-if.
+
        330-hacking.
+           display erase screen
+           display '=== HACKING ===' at 0202
+           display "Enter the Name of the Target: " at 0402
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:20) to target-name
+           else
+               accept target-name at 0432
+           end-if
+           move target-name to validate-field
+           perform 900-validate-alnum
+           if not is-valid-field
+               display "Target names may only contain letters" at 0502
+               display "and digits. Please try again." at 0602
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0629
+               end-if
+               perform 330-hacking
+           end-if
+           move 0 to target-hack-level target-sec-level
+           display '1. Recon Target ($50)' at 0602
+           display '2. Hack Target Now ($500)' at 0702
+           display '3. Return to Main Menu' at 0802
+           display 'Enter number to continue: ' at 1002
+           if is-batch-mode
+               perform 700-get-input
+               move batch-input-line(1:1) to user-input
+           else
+               accept user-input at 1030
+           end-if
+           evaluate user-input
+               when '1' perform 325-hack-recon
+               when '2' perform 331-hack-attempt
+               when '3' perform 200-main-menu
+               when other perform 330-hacking
+           end-evaluate.
+
+       325-hack-recon.
+           if user-money < 50
+               display 'Not enough money for recon.' at 1202
+               display 'Press any key to continue.' at 1302
+               accept user-input at 1329
+               perform 330-hacking
+           end-if
+           subtract 50 from user-money
+           display 'Running recon...' at 1202
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py RECON ' delimited size
+               function trim(target-name) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               move function numval(api-response(15:3))
+                   to target-hack-level
+               move function numval(api-response(19:3))
+                   to target-sec-level
+               move target-hack-level to disp-level
+               display "Target Hack Level:" at 1302 disp-level
+                   at 1322
+               move target-sec-level to disp-level
+               display "Target Sec Level:" at 1402 disp-level
+                   at 1421
+               display "Proceed with $500 hack? (Y/N)" at 1602
+               accept user-input at 1632
+               if user-input = 'Y' or user-input = 'y'
+                   perform 331-hack-attempt
+               else
+                   perform 330-hacking
+               end-if
+           else
+               display 'Target not found.' at 1302
+               display 'Press any key to continue.' at 1402
+               accept user-input at 1429
+               perform 330-hacking
+           end-if.
+
+       326-lookup-target-security.
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py RECON ' delimited size
+               function trim(target-name) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               move function numval(api-response(15:3))
+                   to target-hack-level
+               move function numval(api-response(19:3))
+                   to target-sec-level
+           end-if.
+
+       331-hack-attempt.
            if user-money < 500
                display 'Not enough money for hacking attempt' at 0302
                display 'Press any key to continue.' at 0802
-               accept user-input at 0829
+               if is-batch-mode
+                   perform 700-get-input
+               else
+                   accept user-input at 0829
+               end-if
            else
+               if target-sec-level = 0
+                   perform 326-lookup-target-security
+               end-if
                subtract 500 from user-money
-               display "Enter the Name of the Target: " at 0302
-               accept target-name at 0332
                display "Hacking in progress..." at 0502
+               perform 591-generate-ticket
                string 'py ./NGM/api.py HACKING ' delimited size
                function trim(target-name) delimited size
                ' ' delimited size
                function trim(username) delimited size
                ' ' delimited size
                 hacking-level delimited size
+               ' ' delimited size
+                target-sec-level delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
                ' > nul 2>&1' delimited size
                into api-command
                call "SYSTEM" using api-command
                call "C$SLEEP" using 2
                perform 590-read-response
            if api-response(1:7) = "SUCCESS"
+               move "SUCCESS" to hack-outcome
+               perform 335-log-hack-attempt
                move 4 to programcall
                call "./NGM/utils/imagedisplay" using programcall
-               perform 200-main-menu                
+               perform 200-main-menu
            else
-               display 'HACK UNSUCCESSFUL' at 0702
+               move "FAILURE" to hack-outcome
+               perform 335-log-hack-attempt
+               move 5 to programcall
+               call "./NGM/utils/imagedisplay" using programcall
            end-if
            display 'Press any key to continue...' at 0902
-           accept user-input at 0929
+           if is-batch-mode
+               perform 700-get-input
+           else
+               accept user-input at 0929
+           end-if
            end-if
            perform 200-main-menu.
 
@@ -280,11 +1115,14 @@
            perform 200-main-menu.
   
        500-api-login.
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py LOGIN ' delimited size
                function trim(username) delimited size
                ' ' delimited size
                function trim(userpass) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
                ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
@@ -292,9 +1130,12 @@
            perform 590-read-response.
 
        510-api-getuser.
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py GETUSER ' delimited size
                function trim(username) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
                ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
@@ -311,31 +1152,141 @@
                    to job-level
                move function numval(api-response(35:3))
                    to hack-count
+               move function numval(api-response(39:8))
+                   to last-login-date
+               move function numval(api-response(48:3))
+                   to prestige-count
+               move function numval(api-response(52:2))
+                   to hack-shield-count
+               move function numval(api-response(55:2))
+                   to overtime-pass-count
+               move function numval(api-response(58:3))
+                   to stamina
+               move function numval(api-response(62:8))
+                   to last-work-date
+               if last-login-date not = 0
+                   display "Welcome back - last seen: " at 0502
+                   display last-login-date at 0530
+               end-if
+               perform 511-check-login-streak
+               perform 512-apply-bank-interest
+               perform 513-regen-stamina
                if hack-count > 0
-                   display "WARNING: You have been hacked " at 1002
-                   display hack-count at 1032
-                   display " time(s)!" at 1035
+                   if has-hack-shield
+                       subtract 1 from hack-shield-count
+                       display "Your Hack Shield absorbed an " at 1002
+                       display "attack while you were away!" at 1102
+                   else
+                       display "WARNING: You have been hacked " at 1002
+                       display hack-count at 1032
+                       display " time(s)!" at 1035
+                   end-if
                    perform 540-api-resetmessage
                end-if
                display "Press Any Key to Continue..." at 1102
+               perform 596-replay-pending
            else
                display "Could not load stats." at 0902
            end-if.
 
+       511-check-login-streak.
+           move 0 to streak-bonus
+           accept today-date from date yyyymmdd
+           if last-login-date not = 0
+               compute days-since-login =
+                   function integer-of-date(today-date)
+                   - function integer-of-date(last-login-date)
+               if days-since-login = 1
+                   move 50 to streak-bonus
+                   add streak-bonus to user-money
+                   display "Daily login bonus: +$" at 0902
+                   display streak-bonus at 0924
+               end-if
+           end-if.
+
+       512-apply-bank-interest.
+           move 0 to interest-earned
+           if last-login-date not = 0 and days-since-login > 0
+               if days-since-login > 30
+                   compute interest-earned = user-bank
+                        * interest-rate * 30 / 100
+               else
+                   compute interest-earned = user-bank
+                        * interest-rate * days-since-login / 100
+               end-if
+               if interest-earned > 0
+                   add interest-earned to user-bank
+                   display "Bank interest earned: +$" at 1302
+                   display interest-earned at 1326
+                   perform 530-api-updateuser
+               end-if
+           end-if.
+
+       513-regen-stamina.
+           move 0 to days-since-work
+           if last-work-date = 0
+               move max-stamina to stamina
+           else
+               compute days-since-work =
+                   function integer-of-date(today-date)
+                   - function integer-of-date(last-work-date)
+               if days-since-work > 0
+                   compute stamina = stamina
+                       + stamina-regen-rate * days-since-work
+                   if stamina > max-stamina
+                       move max-stamina to stamina
+                   end-if
+               end-if
+           end-if.
+
        520-api-adduser.
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py ADDUSER ' delimited size
                function trim(username) delimited size
                ' ' delimited size
                function trim(userpass) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
                ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
            call "C$SLEEP" using 3
            perform 590-read-response.
 
+       521-api-resetpass.
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py CHANGEPASS ' delimited size
+               function trim(recovery-username) delimited size
+               ' ' delimited size
+               function trim(new-password) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response.
+
+       522-api-changepass.
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py CHANGEPASS ' delimited size
+               function trim(username) delimited size
+               ' ' delimited size
+               function trim(new-password) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response.
+
        530-api-updateuser.
            display 'Saving to server...' at 1402
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py UPDATEUSER ' delimited size
                function trim(username) delimited size
@@ -347,19 +1298,36 @@
                security-level delimited size
                ' ' delimited size
                job-level delimited size
-               ' 0 > nul 2>&1' delimited size
+               ' 0 ' delimited size
+               prestige-count delimited size
+               ' ' delimited size
+               hack-shield-count delimited size
+               ' ' delimited size
+               overtime-pass-count delimited size
+               ' ' delimited size
+               stamina delimited size
+               ' ' delimited size
+               last-work-date delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
            call "C$SLEEP" using 2
            perform 590-read-response
            if api-response(1:7) = "SUCCESS"
                display 'Upgrade saved!' at 1502
+               perform 596-replay-pending
+           else if api-response(1:5) = "ERROR"
+               display 'Server unreachable - queued for later.' at 1502
+               perform 595-cache-pending
            else
                display 'Warning: Could not save.' at 1502
            end-if
            accept user-input at 1529.
 
        540-api-resetmessage.
+           perform 591-generate-ticket
            move spaces to api-command
            string 'py ./NGM/api.py UPDATEUSER ' delimited size
                function trim(username) delimited size
@@ -371,14 +1339,71 @@
                security-level delimited size
                ' ' delimited size
                job-level delimited size
-               ' 0 > nul 2>&1' delimited size
+               ' 0 ' delimited size
+               prestige-count delimited size
+               ' ' delimited size
+               hack-shield-count delimited size
+               ' ' delimited size
+               overtime-pass-count delimited size
+               ' ' delimited size
+               stamina delimited size
+               ' ' delimited size
+               last-work-date delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
                into api-command
            call "SYSTEM" using api-command
            call "C$SLEEP" using 2
            move 0 to hack-count.
 
 
+       335-log-hack-attempt.
+           accept hack-timestamp from time
+           move spaces to hack-log-line
+           string function trim(username) delimited size
+               '|' delimited size
+               function trim(target-name) delimited size
+               '|' delimited size
+               hacking-level delimited size
+               '|' delimited size
+               hack-outcome delimited size
+               '|' delimited size
+               hack-timestamp delimited size
+               into hack-log-line
+           open extend hack-log-file
+           if hack-log-status = "00"
+               write hack-log-record from hack-log-line
+           end-if
+           close hack-log-file.
+
+       591-generate-ticket.
+           accept ticket-clock from time
+           add 1 to ticket-seq
+           if ticket-seq > 99
+               move 0 to ticket-seq
+           end-if
+           compute ticket-number = ticket-clock * 100 + ticket-seq
+           move ticket-number to ticket-text
+           move spaces to api-response-path
+           string './NGM/logs/api_response_' delimited size
+               function trim(username) delimited size
+               '_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
        590-read-response.
+           move 0 to retry-count
+           perform 592-attempt-read
+           perform 593-retry-read
+               until api-response(991:10) = ticket-text
+                   or retry-count > 3
+           if api-response(991:10) not = ticket-text
+               move "ERROR:Stale or missing response" to api-response
+           end-if.
+
+       592-attempt-read.
            move spaces to api-response
            open input api-response-file
            if file-status = "00"
@@ -388,16 +1413,125 @@
                move "ERROR:Could not read response" to api-response
            end-if.
 
+       593-retry-read.
+           add 1 to retry-count
+           call "C$SLEEP" using 1
+           perform 592-attempt-read.
+
+       595-cache-pending.
+           open extend pending-file
+           if pending-status = "00"
+               write pending-record from api-command
+           end-if
+           close pending-file.
+
+       596-replay-pending.
+           move "N" to pending-eof-switch
+           open input pending-file
+           if pending-status = "00"
+               open output pending-retry-file
+               perform 597-replay-next
+                   until end-of-pending
+               close pending-file
+               close pending-retry-file
+               perform 598-requeue-unconfirmed
+           end-if.
+
+       597-replay-next.
+           read pending-file into pending-command
+               at end move "Y" to pending-eof-switch
+           end-read
+           if not end-of-pending
+               perform 599-replay-one
+           end-if.
+
+       598-requeue-unconfirmed.
+           move "N" to pending-eof-switch
+           open input pending-retry-file
+           open output pending-file
+           if pending-retry-status = "00"
+               perform 600-copy-retry-line
+                   until end-of-pending
+           end-if
+           close pending-retry-file
+           close pending-file.
+
+       599-replay-one.
+           call "SYSTEM" using pending-command
+           call "C$SLEEP" using 2
+           perform 601-extract-replay-ticket
+           perform 602-verify-replay
+           if not replay-confirmed
+               write pending-retry-record from pending-command
+           end-if.
+
+       600-copy-retry-line.
+           read pending-retry-file into pending-command
+               at end move "Y" to pending-eof-switch
+           end-read
+           if not end-of-pending
+               write pending-record from pending-command
+           end-if.
+
+       601-extract-replay-ticket.
+           move spaces to replay-before
+           unstring pending-command delimited by ' TICKET '
+               into replay-before ticket-text
+           end-unstring
+           move spaces to replay-tok1 replay-tok2 replay-tok3
+               replay-username
+           unstring replay-before delimited by ' '
+               into replay-tok1 replay-tok2 replay-tok3
+                   replay-username
+           end-unstring
+           move spaces to api-response-path
+           string './NGM/logs/api_response_' delimited size
+               function trim(replay-username) delimited size
+               '_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
+       602-verify-replay.
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               move "Y" to replay-ok-switch
+           else
+               move "N" to replay-ok-switch
+           end-if.
+
        999-exit.
-           move 3 to programcall
+           if function trim(username) not = spaces
+               perform 167-log-session-end
+           end-if
+           compute session-money-delta =
+               user-money - session-start-money
+           compute session-bank-delta =
+               user-bank - session-start-bank
+           if session-money-delta + session-bank-delta < 0
+               move 7 to programcall
+           else
+               move 3 to programcall
+           end-if
            move 6 to dance-step
-           call "./NGM/utils/imagedisplay" using programcall 
+           call "./NGM/utils/imagedisplay" using programcall
                dance-step
            display erase screen
            display "Thanks for playing!" at 0220
            display "NextGen Simulator: NWA Edition" at 0420
            display "Created by thedorktrain" at 0520
-           accept user-input at 0602
+           move session-money-delta to disp-delta-money
+           move session-bank-delta to disp-delta-bank
+           display "Session wallet change: $" at 0720
+               disp-delta-money at 0745
+           display "Session bank change: $" at 0820
+               disp-delta-bank at 0843
+           if is-batch-mode
+               perform 700-get-input
+               close batch-input-file
+           else
+               accept user-input at 0902
+           end-if
            stop run.
 
        end program ngm.
