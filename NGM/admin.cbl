@@ -0,0 +1,315 @@
+       identification division.
+       program-id. admin.
+
+       environment division.
+       input-output section.
+           select api-response-file assign to
+               api-response-path
+               organization is line sequential
+               file status is file-status.
+           select hack-log-file assign to
+               "./NGM/logs/hack_log.dat"
+               organization is line sequential
+               file status is hack-log-status.
+
+       data division.
+       file section.
+           fd api-response-file.
+           01 api-response-record pic x(1000).
+           fd hack-log-file.
+           01 hack-log-record pic x(100).
+
+       working-storage section.
+       01  admindata.
+           05 user-input      pic x(1).
+           05 admin-username  pic x(20).
+           05 hacking-level   pic 9(3) value 0.
+           05 security-level  pic 9(3) value 0.
+           05 job-level       pic 9(3) value 0.
+           05 hack-count      pic 9(3) value 0.
+           05 prestige-count  pic 9(3) value 0.
+           05 hack-shield-count   pic 9(2) value 0.
+           05 overtime-pass-count pic 9(2) value 0.
+           05 stamina             pic 9(3) value 0.
+           05 last-work-date      pic 9(8) value 0.
+           05 user-bank       pic S9(7) value 0.
+           05 new-bank        pic S9(7) value 0.
+
+       01  api.
+           05 api-command   pic x(500).
+           05 api-response  pic x(1000).
+           05 file-status   pic x(2).
+
+       01  hack-log.
+           05 hack-log-status pic x(2).
+           05 eof-switch       pic x(1) value "N".
+               88 end-of-log value "Y".
+
+       01  admin-display.
+           05 disp-bank  pic -(6)9.
+           05 disp-level pic z(2)9.
+
+       01  correlation.
+           05 ticket-seq       pic 9(2) value 0.
+           05 ticket-clock     pic 9(8).
+           05 ticket-number    pic 9(10).
+           05 ticket-text      pic x(10).
+           05 retry-count      pic 9(2).
+           05 api-response-path pic x(60)
+               value "./NGM/logs/api_response.dat".
+
+       procedure division.
+
+       000-main.
+           perform 100-admin-menu
+           stop run.
+
+       100-admin-menu.
+           display erase screen
+           display '=== NGM ADMIN UTILITY ===' at 0202
+           display '1. Look Up Player' at 0402
+           display '2. Correct Bank Balance' at 0502
+           display '3. Clear Stuck Hack Count' at 0602
+           display '4. Reset Stats After a Bug' at 0702
+           display '5. View Hack Log Report' at 0802
+           display '6. Exit' at 0902
+           display 'Enter number to continue: ' at 1102
+           accept user-input at 1130
+           evaluate user-input
+               when '1' perform 200-lookup-player
+               when '2' perform 210-correct-bank
+               when '3' perform 220-clear-hack-count
+               when '4' perform 230-reset-stats
+               when '5' perform 300-view-hack-log
+               when '6' perform 999-exit
+               when other perform 100-admin-menu
+           end-evaluate.
+
+       110-prompt-username.
+           display 'Enter username: ' at 1302
+           accept admin-username at 1320.
+
+       200-lookup-player.
+           display erase screen
+           perform 110-prompt-username
+           perform 500-api-getuser
+           if api-response(1:7) = "SUCCESS"
+               move user-bank to disp-bank
+               display 'Bank Balance: $' at 0402 disp-bank at 0420
+               move hacking-level to disp-level
+               display 'Hacking Level:' at 0502 disp-level at 0518
+               move security-level to disp-level
+               display 'Security Level:' at 0602 disp-level at 0619
+               move job-level to disp-level
+               display 'Job Level:' at 0702 disp-level at 0713
+               move hack-count to disp-level
+               display 'Hack Count:' at 0802 disp-level at 0815
+           else
+               display 'Could not find that player.' at 0402
+           end-if
+           display 'Press any key to continue...' at 1002
+           accept user-input at 1029
+           perform 100-admin-menu.
+
+       210-correct-bank.
+           display erase screen
+           perform 110-prompt-username
+           perform 500-api-getuser
+           if api-response(1:7) not = "SUCCESS"
+               display 'Could not find that player.' at 0402
+               display 'Press any key to continue...' at 1002
+               accept user-input at 1029
+               perform 100-admin-menu
+           end-if
+           move user-bank to disp-bank
+           display 'Current Bank Balance: $' at 0402 disp-bank
+               at 0428
+           display 'Enter corrected bank balance: $' at 0602
+           accept new-bank at 0636
+           move new-bank to user-bank
+           perform 510-api-updateuser
+           display 'Press any key to continue...' at 1002
+           accept user-input at 1029
+           perform 100-admin-menu.
+
+       220-clear-hack-count.
+           display erase screen
+           perform 110-prompt-username
+           perform 500-api-getuser
+           if api-response(1:7) not = "SUCCESS"
+               display 'Could not find that player.' at 0402
+               display 'Press any key to continue...' at 1002
+               accept user-input at 1029
+               perform 100-admin-menu
+           end-if
+           move 0 to hack-count
+           perform 510-api-updateuser
+           display 'Hack count cleared.' at 0402
+           display 'Press any key to continue...' at 1002
+           accept user-input at 1029
+           perform 100-admin-menu.
+
+       230-reset-stats.
+           display erase screen
+           perform 110-prompt-username
+           perform 500-api-getuser
+           if api-response(1:7) not = "SUCCESS"
+               display 'Could not find that player.' at 0402
+               display 'Press any key to continue...' at 1002
+               accept user-input at 1029
+               perform 100-admin-menu
+           end-if
+           move 1 to hacking-level security-level job-level
+           move 0 to hack-count
+           perform 510-api-updateuser
+           display 'Stats reset to level 1 across the board.' at 0402
+           display 'Press any key to continue...' at 1002
+           accept user-input at 1029
+           perform 100-admin-menu.
+
+       300-view-hack-log.
+           display erase screen
+           display '=== HACK LOG REPORT ===' at 0202
+           display 'Attacker/Target/Level/Outcome/Time' at 0302
+           move "N" to eof-switch
+           open input hack-log-file
+           if hack-log-status = "00"
+               perform 310-print-log-lines
+               close hack-log-file
+           else
+               display 'No hack log found yet.' at 0502
+           end-if
+           display 'Press any key to continue...' at 1802
+           accept user-input at 1829
+           perform 100-admin-menu.
+
+       310-print-log-lines.
+           perform 320-read-log-line
+           perform until end-of-log
+               display hack-log-record
+               perform 320-read-log-line
+           end-perform.
+
+       320-read-log-line.
+           read hack-log-file
+               at end move "Y" to eof-switch
+           end-read.
+
+       500-api-getuser.
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py GETUSER ' delimited size
+               function trim(admin-username) delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               move function numval(api-response(15:7))
+                   to user-bank
+               move function numval(api-response(23:3))
+                   to hacking-level
+               move function numval(api-response(27:3))
+                   to security-level
+               move function numval(api-response(31:3))
+                   to job-level
+               move function numval(api-response(35:3))
+                   to hack-count
+               move function numval(api-response(48:3))
+                   to prestige-count
+               move function numval(api-response(52:2))
+                   to hack-shield-count
+               move function numval(api-response(55:2))
+                   to overtime-pass-count
+               move function numval(api-response(58:3))
+                   to stamina
+               move function numval(api-response(62:8))
+                   to last-work-date
+           end-if.
+
+       510-api-updateuser.
+           perform 591-generate-ticket
+           move spaces to api-command
+           string 'py ./NGM/api.py UPDATEUSER ' delimited size
+               function trim(admin-username) delimited size
+               ' ' delimited size
+               user-bank delimited size
+               ' ' delimited size
+               hacking-level delimited size
+               ' ' delimited size
+               security-level delimited size
+               ' ' delimited size
+               job-level delimited size
+               ' 0 ' delimited size
+               prestige-count delimited size
+               ' ' delimited size
+               hack-shield-count delimited size
+               ' ' delimited size
+               overtime-pass-count delimited size
+               ' ' delimited size
+               stamina delimited size
+               ' ' delimited size
+               last-work-date delimited size
+               ' TICKET ' delimited size
+               ticket-text delimited size
+               ' > nul 2>&1' delimited size
+               into api-command
+           call "SYSTEM" using api-command
+           call "C$SLEEP" using 2
+           perform 590-read-response
+           if api-response(1:7) = "SUCCESS"
+               display 'Saved.' at 1402
+           else
+               display 'Warning: Could not save.' at 1402
+           end-if.
+
+       591-generate-ticket.
+           accept ticket-clock from time
+           add 1 to ticket-seq
+           if ticket-seq > 99
+               move 0 to ticket-seq
+           end-if
+           compute ticket-number = ticket-clock * 100 + ticket-seq
+           move ticket-number to ticket-text
+           move spaces to api-response-path
+           string './NGM/logs/api_response_' delimited size
+               function trim(admin-username) delimited size
+               '_' delimited size
+               ticket-text delimited size
+               '.dat' delimited size
+               into api-response-path.
+
+       590-read-response.
+           move 0 to retry-count
+           perform 592-attempt-read
+           perform 593-retry-read
+               until api-response(991:10) = ticket-text
+                   or retry-count > 3
+           if api-response(991:10) not = ticket-text
+               move "ERROR:Stale or missing response" to api-response
+           end-if.
+
+       592-attempt-read.
+           move spaces to api-response
+           open input api-response-file
+           if file-status = "00"
+               read api-response-file into api-response
+               close api-response-file
+           else
+               move "ERROR:Could not read response" to api-response
+           end-if.
+
+       593-retry-read.
+           add 1 to retry-count
+           call "C$SLEEP" using 1
+           perform 592-attempt-read.
+
+       999-exit.
+           display erase screen
+           display "Admin session closed." at 0202
+           stop run.
+
+       end program admin.
